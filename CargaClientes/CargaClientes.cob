@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CargaClientes.
+       AUTHOR. Sebastian Madrigal.
+       DATE-WRITTEN. Mar 3 2023.
+       DATE-COMPILED. Mar 3 2023.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC LINUX.
+       OBJECT-COMPUTER. PC LINUX.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+           SELECT ExtractFile ASSIGN TO "clientes_extracto.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO "carga_checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointStatus.
+
+           SELECT CustomerAudit ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           COPY "CUSTREC.cpy".
+
+           FD CustomerAudit.
+           COPY "AUDITREC.cpy".
+
+           FD ExtractFile.
+           01 ExtractRecord.
+               02 ExtIDNum PIC 9(6).
+               02 ExtFirstName PIC X(15).
+               02 ExtLastName PIC X(15).
+               02 ExtAddress PIC X(30).
+               02 ExtPhone PIC X(15).
+               02 ExtEmail PIC X(30).
+
+           FD CheckpointFile.
+           01 CheckpointRecord.
+               02 CheckpointCount PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 ExtractAtEnd PIC X VALUE 'N'.
+       01 RecordsProcessed PIC 9(6) VALUE ZERO.
+       01 SkipCount PIC 9(6) VALUE ZERO.
+       01 CheckpointStatus PIC XX VALUE "00".
+       01 CheckpointEvery PIC 9(4) VALUE 50.
+       01 CheckModulus PIC 9(4) VALUE ZERO.
+       01 CheckQuotient PIC 9(6) VALUE ZERO.
+       01 CustFound PIC X.
+       01 OldFirstName PIC X(15).
+       01 OldLastName PIC X(15).
+
+       PROCEDURE DIVISION.
+       MainPara.
+           PERFORM ReadCheckpoint
+           OPEN I-O CustomerFile
+           OPEN INPUT ExtractFile
+           OPEN EXTEND CustomerAudit
+           IF SkipCount > ZERO
+               DISPLAY "Reanudando carga a partir del registro: "
+                   SkipCount
+               PERFORM SkipAlreadyLoaded
+           END-IF
+           PERFORM UNTIL ExtractAtEnd = 'Y'
+               READ ExtractFile
+                   AT END MOVE 'Y' TO ExtractAtEnd
+               END-READ
+               IF ExtractAtEnd = 'N'
+                   PERFORM LoadOneCustomer
+                   ADD 1 TO RecordsProcessed
+                   DIVIDE RecordsProcessed BY CheckpointEvery
+                       GIVING CheckQuotient
+                       REMAINDER CheckModulus
+                   IF CheckModulus = ZERO
+                       PERFORM SaveCheckpoint
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE CustomerFile
+           CLOSE ExtractFile
+           CLOSE CustomerAudit
+           PERFORM ClearCheckpoint
+           DISPLAY "Carga terminada. Registros procesados: "
+               RecordsProcessed
+           STOP RUN.
+
+       LoadOneCustomer.
+           MOVE ExtIDNum TO IDNum
+           MOVE 'Y' TO CustFound
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustFound
+           END-READ
+           IF CustFound = 'Y'
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+           END-IF
+           MOVE ExtIDNum TO IDNum
+           MOVE ExtFirstName TO FirstName
+           MOVE ExtLastName TO LastName
+           MOVE ExtAddress TO CustAddress
+           MOVE ExtPhone TO Phone
+           MOVE ExtEmail TO Email
+           IF CustFound = 'Y'
+               REWRITE CustomerData
+                   INVALID KEY
+                       DISPLAY "Error al actualizar ID: " ExtIDNum
+                   NOT INVALID KEY
+                       PERFORM LogAuditUpdate
+               END-REWRITE
+           ELSE
+               MOVE 'Y' TO Active
+               WRITE CustomerData
+                   INVALID KEY
+                       DISPLAY "Error al escribir ID: " ExtIDNum
+                   NOT INVALID KEY
+                       PERFORM LogAuditAdd
+               END-WRITE
+           END-IF.
+
+       LogAuditAdd.
+           MOVE SPACES TO AuditOldFirstName
+           MOVE SPACES TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           MOVE 'ADD' TO AuditAction
+           PERFORM WriteAuditRecord.
+
+       LogAuditUpdate.
+           MOVE OldFirstName TO AuditOldFirstName
+           MOVE OldLastName TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           MOVE 'UPDATE' TO AuditAction
+           PERFORM WriteAuditRecord.
+
+       WriteAuditRecord.
+           MOVE IDNum TO AuditIDNum
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           WRITE AuditRecord.
+
+       SkipAlreadyLoaded.
+           MOVE ZERO TO RecordsProcessed
+           PERFORM UNTIL RecordsProcessed NOT LESS THAN SkipCount
+                   OR ExtractAtEnd = 'Y'
+               READ ExtractFile
+                   AT END MOVE 'Y' TO ExtractAtEnd
+               END-READ
+               IF ExtractAtEnd = 'N'
+                   ADD 1 TO RecordsProcessed
+               END-IF
+           END-PERFORM.
+
+       ReadCheckpoint.
+           MOVE ZERO TO SkipCount
+           OPEN INPUT CheckpointFile
+           IF CheckpointStatus = "00"
+               READ CheckpointFile
+                   AT END MOVE ZERO TO SkipCount
+                   NOT AT END MOVE CheckpointCount TO SkipCount
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       SaveCheckpoint.
+           MOVE RecordsProcessed TO CheckpointCount
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
+           DISPLAY "Checkpoint guardado en el registro: "
+               RecordsProcessed.
+
+       ClearCheckpoint.
+           MOVE ZERO TO CheckpointCount
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
