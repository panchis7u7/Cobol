@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConvertirIDs.
+       AUTHOR. Sebastian Madrigal.
+       DATE-WRITTEN. Nov 15 2023.
+       DATE-COMPILED. Nov 15 2023.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC LINUX.
+       OBJECT-COMPUTER. PC LINUX.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OldCustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OldIDNum.
+
+           SELECT NewCustomerFile ASSIGN TO "customer_new.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD OldCustomerFile.
+           01 OldCustomerData.
+               02 OldIDNum PIC 99.
+               02 OldFirstName PIC X(15).
+               02 OldLastName PIC X(15).
+
+           FD NewCustomerFile.
+           COPY "CUSTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 OldAtEnd PIC X VALUE 'N'.
+       01 ConvertCount PIC 9(6) VALUE ZERO.
+       01 RenameStatus PIC S9(9) COMP-5 VALUE ZERO.
+       01 SwapFailed PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MainPara.
+           DISPLAY "---- Reconstruccion del archivo de clientes ----"
+           OPEN INPUT OldCustomerFile
+           OPEN OUTPUT NewCustomerFile
+           PERFORM UNTIL OldAtEnd = 'Y'
+               READ OldCustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO OldAtEnd
+               END-READ
+               IF OldAtEnd = 'N'
+                   PERFORM ConvertOneRecord
+               END-IF
+           END-PERFORM
+           CLOSE OldCustomerFile
+           CLOSE NewCustomerFile
+           DISPLAY "Conversion terminada. Registros migrados: "
+               ConvertCount
+           PERFORM SwapFiles.
+
+       ConvertOneRecord.
+           MOVE OldIDNum TO IDNum
+           MOVE OldFirstName TO FirstName
+           MOVE OldLastName TO LastName
+           MOVE SPACES TO CustAddress
+           MOVE SPACES TO Phone
+           MOVE SPACES TO Email
+           MOVE 'Y' TO Active
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Error al migrar ID: " OldIDNum
+               NOT INVALID KEY
+                   ADD 1 TO ConvertCount
+           END-WRITE.
+
+      *    Never delete customer.txt until customer_new.txt is already
+      *    safely renamed into its place: first move the live file
+      *    aside as a backup, then promote the rebuilt file, checking
+      *    RETURN-CODE after every CBL_* call and rolling back the
+      *    backup if the promotion step fails.
+       SwapFiles.
+           MOVE 'N' TO SwapFailed
+           CALL "CBL_RENAME_FILE" USING "customer.txt"
+               "customer_old.txt"
+           MOVE RETURN-CODE TO RenameStatus
+           IF RenameStatus NOT = ZERO
+               DISPLAY "Error: no se pudo respaldar customer.txt. "
+                   "Abortando sin tocar el archivo original."
+               MOVE 'Y' TO SwapFailed
+           END-IF
+           IF SwapFailed = 'N'
+               CALL "CBL_RENAME_FILE" USING "customer_new.txt"
+                   "customer.txt"
+               MOVE RETURN-CODE TO RenameStatus
+               IF RenameStatus NOT = ZERO
+                   DISPLAY "Error: no se pudo activar el archivo "
+                       "nuevo. Restaurando el respaldo."
+                   CALL "CBL_RENAME_FILE" USING "customer_old.txt"
+                       "customer.txt"
+                   MOVE 'Y' TO SwapFailed
+               END-IF
+           END-IF
+           IF SwapFailed = 'N'
+               CALL "CBL_DELETE_FILE" USING "customer_old.txt"
+               DISPLAY "Archivo customer.txt reemplazado con "
+                   "exito."
+               STOP RUN
+           ELSE
+               DISPLAY "Conversion abortada. customer.txt no fue "
+                   "modificado."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
