@@ -0,0 +1,13 @@
+      *    AUDITREC.cpy
+      *    Shared audit record layout for CustomerAudit (audit.txt)
+      *    COPYed into every program that appends to CustomerAudit so
+      *    the record shape only has to change in one place.
+           01 AuditRecord.
+               02 AuditIDNum PIC 9(6).
+               02 AuditAction PIC X(10).
+               02 AuditDate PIC 9(8).
+               02 AuditTime PIC 9(8).
+               02 AuditOldFirstName PIC X(15).
+               02 AuditOldLastName PIC X(15).
+               02 AuditNewFirstName PIC X(15).
+               02 AuditNewLastName PIC X(15).
