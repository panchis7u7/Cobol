@@ -0,0 +1,14 @@
+      *    CUSTREC.cpy
+      *    Shared customer record layout for CustomerFile (customer.txt)
+      *    COPYed into every program that opens CustomerFile directly so
+      *    the record shape only has to change in one place.
+           01 CustomerData.
+               02 IDNum PIC 9(6).
+               02 FirstName PIC X(15).
+               02 LastName PIC X(15).
+               02 CustAddress PIC X(30).
+               02 Phone PIC X(15).
+               02 Email PIC X(30).
+               02 Active PIC X.
+                   88 CustActive VALUE 'Y'.
+                   88 CustInactive VALUE 'N'.
