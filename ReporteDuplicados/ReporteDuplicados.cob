@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteDuplicados.
+       AUTHOR. Sebastian Madrigal.
+       DATE-WRITTEN. Jun 12 2023.
+       DATE-COMPILED. Jun 12 2023.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC LINUX.
+       OBJECT-COMPUTER. PC LINUX.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           COPY "CUSTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BrowseAtEnd PIC X.
+       01 CustTable.
+           02 CustEntry OCCURS 9999 TIMES.
+               03 TableIDNum PIC 9(6).
+               03 TableFirstName PIC X(15).
+               03 TableLastName PIC X(15).
+               03 ReportedFlag PIC X.
+       01 TableCount PIC 9(4) VALUE ZERO.
+       01 TableMax PIC 9(4) VALUE 9999.
+       01 TableFull PIC X VALUE 'N'.
+       01 OuterIdx PIC 9(4).
+       01 InnerIdx PIC 9(4).
+       01 MatchCount PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MainPara.
+           OPEN INPUT CustomerFile
+           PERFORM LoadTable
+           CLOSE CustomerFile
+           DISPLAY " "
+           DISPLAY "---- Reporte de Posibles Duplicados ----"
+           PERFORM GroupAndReport
+           DISPLAY "-----------------------------------------"
+           STOP RUN.
+
+       LoadTable.
+           MOVE ZERO TO TableCount
+           MOVE 'N' TO BrowseAtEnd
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO BrowseAtEnd
+           END-START
+           PERFORM UNTIL BrowseAtEnd = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO BrowseAtEnd
+               END-READ
+               IF BrowseAtEnd = 'N' AND CustActive
+                   IF TableCount < TableMax
+                       ADD 1 TO TableCount
+                       MOVE IDNum TO TableIDNum(TableCount)
+                       MOVE FirstName TO TableFirstName(TableCount)
+                       MOVE LastName TO TableLastName(TableCount)
+                       MOVE 'N' TO ReportedFlag(TableCount)
+                   ELSE
+                       IF TableFull = 'N'
+                           DISPLAY "Tabla llena; algunos clientes no "
+                               "se incluyeron en el reporte."
+                           MOVE 'Y' TO TableFull
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       GroupAndReport.
+           PERFORM VARYING OuterIdx FROM 1 BY 1
+                   UNTIL OuterIdx > TableCount
+               IF ReportedFlag(OuterIdx) = 'N'
+                   MOVE ZERO TO MatchCount
+                   PERFORM VARYING InnerIdx FROM OuterIdx BY 1
+                           UNTIL InnerIdx > TableCount
+                       IF TableFirstName(InnerIdx) =
+                               TableFirstName(OuterIdx)
+                          AND TableLastName(InnerIdx) =
+                               TableLastName(OuterIdx)
+                           ADD 1 TO MatchCount
+                       END-IF
+                   END-PERFORM
+                   IF MatchCount > 1
+                       PERFORM ReportGroup
+                   ELSE
+                       MOVE 'Y' TO ReportedFlag(OuterIdx)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       ReportGroup.
+           DISPLAY " "
+           DISPLAY "Nombre: " TableFirstName(OuterIdx) " "
+               TableLastName(OuterIdx)
+           PERFORM VARYING InnerIdx FROM OuterIdx BY 1
+                   UNTIL InnerIdx > TableCount
+               IF TableFirstName(InnerIdx) =
+                       TableFirstName(OuterIdx)
+                  AND TableLastName(InnerIdx) =
+                       TableLastName(OuterIdx)
+                   DISPLAY "   ID: " TableIDNum(InnerIdx)
+                   MOVE 'Y' TO ReportedFlag(InnerIdx)
+               END-IF
+           END-PERFORM.
