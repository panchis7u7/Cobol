@@ -16,27 +16,44 @@
       *    SELECT CustomerFile ASSIGN TO "Cusomer.dat" ORGANIZATION IS LINE 
       *    SEQUENTIAL.
       *    ACCESSO ALEATORIO EN VEZ DE SEQUENCIAL.
-           SELECT CustomerFile ASSIGN TO "customer.txt" 
-           ORGANIZATION IS INDEXED 
-           ACCESS MODE IS RANDOM 
-           RECORD KEY IS IDNum.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+           SELECT CustomerAudit ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 001100 DATA DIVISION.
 001200 FILE SECTION.
 001300     FD CustomerFile.
-           01 CustomerData.
-               02 IDNum PIC 99.
-               02 FirstName PIC X(15).
-               02 LastName PIC X(15).
-           
+           COPY "CUSTREC.cpy".
+
+           FD CustomerAudit.
+           COPY "AUDITREC.cpy".
+
 001700 WORKING-STORAGE SECTION.
 001800 01 Choice PIC 9.
        01 StayOpen PIC X VALUE 'Y'.
        01 CustExists PIC X.
+       01 BrowseAtEnd PIC X.
+       01 BrowseCount PIC 9(5) VALUE ZERO.
+       01 ManualID PIC X.
+       01 ScanAtEnd PIC X.
+       01 NextIDNum PIC 9(6) VALUE ZERO.
+       01 OldFirstName PIC X(15).
+       01 OldLastName PIC X(15).
+       01 Confirm PIC X.
+       01 IncludeInactive PIC X.
+       01 SearchLastName PIC X(15).
+       01 SearchLen PIC 9(2) VALUE ZERO.
+       01 LenIdx PIC 9(2).
 
 001900 PROCEDURE DIVISION.
        StartPara.
            OPEN I-O CustomerFile.
+           OPEN EXTEND CustomerAudit.
            PERFORM UNTIL StayOpen = 'N'
                DISPLAY " "
                DISPLAY "---- Consumidores ----"
@@ -44,6 +61,9 @@
                DISPLAY "2: Eliminar Cliente."
                DISPLAY "3: Actualizar Cliente."
                DISPLAY "4: Buscar Cliente."
+               DISPLAY "5: Listar Clientes."
+               DISPLAY "6: Restaurar Cliente."
+               DISPLAY "7: Buscar por Apellido."
                DISPLAY "0: Salir."
                DISPLAY "----------------------"
                DISPLAY "Opcion: " WITH NO ADVANCING
@@ -53,35 +73,150 @@
                    WHEN 2 PERFORM DeleteCust
                    WHEN 3 PERFORM UpdateCust
                    WHEN 4 PERFORM GetCust
+                   WHEN 5 PERFORM ListAllCust
+                   WHEN 6 PERFORM RestoreCust
+                   WHEN 7 PERFORM FindByName
                    WHEN OTHER MOVE 'N' TO StayOpen
                END-EVALUATE
            END-PERFORM.
            CLOSE CustomerFile.
+           CLOSE CustomerAudit.
            STOP RUN.
 
        AddCust.
            CALL 'SYSTEM' USING 'clear'
            DISPLAY " "
-           DISPLAY "Ingrese id: " WITH NO ADVANCING.
-           ACCEPT IDNum.
+           DISPLAY "Elegir ID manualmente? (S/N): " WITH NO ADVANCING.
+           ACCEPT ManualID.
+           IF ManualID = 'S' OR ManualID = 's'
+               DISPLAY "Ingrese id: " WITH NO ADVANCING
+               ACCEPT IDNum
+           ELSE
+               PERFORM FindNextID
+               DISPLAY "ID asignado: " IDNum
+           END-IF.
            DISPLAY "Ingrese el nombre: " WITH NO ADVANCING.
            ACCEPT FirstName.
            DISPLAY "Ingrese los apellidos: " WITH NO ADVANCING.
            ACCEPT LastName.
+           DISPLAY "Ingrese la direccion: " WITH NO ADVANCING.
+           ACCEPT CustAddress.
+           DISPLAY "Ingrese el telefono: " WITH NO ADVANCING.
+           ACCEPT Phone.
+           DISPLAY "Ingrese el correo: " WITH NO ADVANCING.
+           ACCEPT Email.
+           MOVE 'Y' TO Active.
            DISPLAY " "
            WRITE CustomerData
                INVALID KEY DISPLAY "ID tomado."
+               NOT INVALID KEY PERFORM LogAuditAdd
            END-WRITE.
 
-       DeleteCust. 
+       LogAuditAdd.
+           MOVE SPACES TO AuditOldFirstName
+           MOVE SPACES TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           MOVE 'ADD' TO AuditAction
+           PERFORM WriteAuditRecord.
+
+       FindNextID.
+           MOVE ZERO TO NextIDNum
+           MOVE 'N' TO ScanAtEnd
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO ScanAtEnd
+           END-START
+           PERFORM UNTIL ScanAtEnd = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO ScanAtEnd
+               END-READ
+               IF ScanAtEnd = 'N'
+                   MOVE IDNum TO NextIDNum
+               END-IF
+           END-PERFORM
+           ADD 1 TO NextIDNum
+           MOVE NextIDNum TO IDNum.
+
+       DeleteCust.
            CALL 'SYSTEM' USING 'clear'
+           MOVE 'Y' TO CustExists.
            DISPLAY " "
            DISPLAY "Ingrese el ID para eliminar: " WITH NO ADVANCING.
            ACCEPT IDNum.
-           DELETE CustomerFile
-               INVALID KEY DISPLAY "Llave no existe!"
-           END-DELETE.
-          
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ
+           IF CustExists = 'N'
+               DISPLAY "Llave no existe!"
+           ELSE
+               IF CustInactive
+                   DISPLAY "El cliente ya esta inactivo."
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "---- Cliente a eliminar ----"
+                   DISPLAY "ID: " IDNum
+                   DISPLAY "Nombre: " FirstName
+                   DISPLAY "Apellidos: " LastName
+                   DISPLAY "-----------------------------"
+                   DISPLAY "Confirma eliminacion? (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT Confirm
+                   IF Confirm = 'S' OR Confirm = 's'
+                       MOVE 'N' TO Active
+                       REWRITE CustomerData
+                           INVALID KEY
+                               DISPLAY "Cliente no eliminado."
+                           NOT INVALID KEY
+                               PERFORM LogAuditDelete
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Eliminacion cancelada."
+                   END-IF
+               END-IF
+           END-IF.
+
+       LogAuditDelete.
+           MOVE FirstName TO AuditOldFirstName
+           MOVE LastName TO AuditOldLastName
+           MOVE SPACES TO AuditNewFirstName
+           MOVE SPACES TO AuditNewLastName
+           MOVE 'DELETE' TO AuditAction
+           PERFORM WriteAuditRecord.
+
+       RestoreCust.
+           CALL 'SYSTEM' USING 'clear'
+           MOVE 'Y' TO CustExists.
+           DISPLAY " "
+           DISPLAY "Ingrese el ID a restaurar: " WITH NO ADVANCING.
+           ACCEPT IDNum.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ
+           IF CustExists = 'N'
+               DISPLAY "Llave no existe!"
+           ELSE
+               IF CustActive
+                   DISPLAY "El cliente ya esta activo."
+               ELSE
+                   MOVE 'Y' TO Active
+                   REWRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Cliente no restaurado."
+                       NOT INVALID KEY
+                           PERFORM LogAuditRestore
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       LogAuditRestore.
+           MOVE FirstName TO AuditOldFirstName
+           MOVE LastName TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           MOVE 'RESTORE' TO AuditAction
+           PERFORM WriteAuditRecord.
+
        UpdateCust.
            CALL 'SYSTEM' USING 'clear'
            MOVE 'Y' TO CustExists.
@@ -95,33 +230,156 @@
            IF CustExists = 'N'
                DISPLAY "El cliente no existe."
            ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
                DISPLAY "Ingrese el nombre: " WITH NO ADVANCING
                ACCEPT FirstName
                DISPLAY "Ingrese los apellidos: " WITH NO ADVANCING
                ACCEPT LastName
+               DISPLAY "Ingrese la direccion: " WITH NO ADVANCING
+               ACCEPT CustAddress
+               DISPLAY "Ingrese el telefono: " WITH NO ADVANCING
+               ACCEPT Phone
+               DISPLAY "Ingrese el correo: " WITH NO ADVANCING
+               ACCEPT Email
            END-IF.
-           REWRITE CustomerData 
+           REWRITE CustomerData
                INVALID KEY DISPLAY "Cliente no actualizado."
+               NOT INVALID KEY PERFORM LogAuditUpdate
            END-REWRITE.
 
+       LogAuditUpdate.
+           MOVE OldFirstName TO AuditOldFirstName
+           MOVE OldLastName TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           MOVE 'UPDATE' TO AuditAction
+           PERFORM WriteAuditRecord.
+
+       WriteAuditRecord.
+           MOVE IDNum TO AuditIDNum
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           WRITE AuditRecord.
+
        GetCust.
            CALL 'SYSTEM' USING 'clear'
            MOVE 'Y' TO CustExists.
            DISPLAY " "
-           DISPLAY "Ingrese el ID del cliente a encontrar: " WITH NO 
+           DISPLAY "Incluir clientes inactivos? (S/N): "
+               WITH NO ADVANCING.
+           ACCEPT IncludeInactive.
+           DISPLAY "Ingrese el ID del cliente a encontrar: " WITH NO
            ADVANCING.
            ACCEPT IDNum.
            READ CustomerFile
                INVALID KEY MOVE 'N' TO CustExists
            END-READ
+           IF CustExists = 'Y' AND CustInactive
+                   AND IncludeInactive NOT = 'S'
+                   AND IncludeInactive NOT = 's'
+               MOVE 'N' TO CustExists
+           END-IF
            IF CustExists = 'N'
                DISPLAY "El cliente no existe."
-           ELSE 
+           ELSE
                DISPLAY " "
                DISPLAY "------ Resultado -----"
                DISPLAY "ID: " IDNum
                DISPLAY "Nombre: " FirstName
-               DISPLAY "Apellidos: " LastName 
+               DISPLAY "Apellidos: " LastName
+               DISPLAY "Direccion: " CustAddress
+               DISPLAY "Telefono: " Phone
+               DISPLAY "Correo: " Email
+               DISPLAY "Activo: " Active
                DISPLAY "----------------------"
                DISPLAY " "
            END-IF.
+
+       ListAllCust.
+           CALL 'SYSTEM' USING 'clear'
+           MOVE ZERO TO BrowseCount
+           MOVE 'N' TO BrowseAtEnd
+           DISPLAY " "
+           DISPLAY "Incluir clientes inactivos? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT IncludeInactive
+           DISPLAY "------ Resultado -----"
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO BrowseAtEnd
+           END-START
+           PERFORM UNTIL BrowseAtEnd = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO BrowseAtEnd
+               END-READ
+               IF BrowseAtEnd = 'N'
+                   IF CustActive OR IncludeInactive = 'S'
+                           OR IncludeInactive = 's'
+                       ADD 1 TO BrowseCount
+                       DISPLAY "ID: " IDNum
+                       DISPLAY "Nombre: " FirstName
+                       DISPLAY "Apellidos: " LastName
+                       DISPLAY "Activo: " Active
+                       DISPLAY "----------------------"
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "Fin de archivo. Total de clientes: " BrowseCount
+           DISPLAY "----------------------"
+           DISPLAY " ".
+
+       FindByName.
+           CALL 'SYSTEM' USING 'clear'
+           DISPLAY " "
+           DISPLAY "Ingrese el apellido a buscar: " WITH NO ADVANCING.
+           ACCEPT SearchLastName.
+           DISPLAY "Incluir clientes inactivos? (S/N): "
+               WITH NO ADVANCING.
+           ACCEPT IncludeInactive.
+           PERFORM ComputeSearchLen
+           MOVE SearchLastName TO LastName
+           MOVE 'N' TO BrowseAtEnd
+           MOVE ZERO TO BrowseCount
+           START CustomerFile KEY IS NOT LESS THAN LastName
+               INVALID KEY MOVE 'Y' TO BrowseAtEnd
+           END-START
+           DISPLAY " "
+           DISPLAY "------ Resultado -----"
+           PERFORM UNTIL BrowseAtEnd = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO BrowseAtEnd
+               END-READ
+               IF BrowseAtEnd = 'N'
+                   IF SearchLen > ZERO
+                      AND LastName(1:SearchLen) NOT =
+                          SearchLastName(1:SearchLen)
+                       MOVE 'Y' TO BrowseAtEnd
+                   ELSE
+                       IF CustActive OR IncludeInactive = 'S'
+                               OR IncludeInactive = 's'
+                           ADD 1 TO BrowseCount
+                           DISPLAY "ID: " IDNum
+                           DISPLAY "Nombre: " FirstName
+                           DISPLAY "Apellidos: " LastName
+                           DISPLAY "Activo: " Active
+                           DISPLAY "----------------------"
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF BrowseCount = ZERO
+               DISPLAY "No se encontraron coincidencias."
+           ELSE
+               DISPLAY "Total de coincidencias: " BrowseCount
+           END-IF
+           DISPLAY "----------------------"
+           DISPLAY " ".
+
+       ComputeSearchLen.
+           MOVE 15 TO LenIdx
+           PERFORM UNTIL LenIdx = ZERO
+                   OR SearchLastName(LenIdx:1) NOT = SPACE
+               SUBTRACT 1 FROM LenIdx
+           END-PERFORM
+           MOVE LenIdx TO SearchLen.
