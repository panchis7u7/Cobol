@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportarClientes.
+       AUTHOR. Sebastian Madrigal.
+       DATE-WRITTEN. Sep 8 2023.
+       DATE-COMPILED. Sep 8 2023.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC LINUX.
+       OBJECT-COMPUTER. PC LINUX.
+
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+           SELECT ExportFile ASSIGN TO "customer_export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           COPY "CUSTREC.cpy".
+
+           FD ExportFile.
+           01 ExportRecord PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 BrowseAtEnd PIC X.
+       01 RowCount PIC 9(6) VALUE ZERO.
+       01 TrimSource PIC X(30).
+       01 TrimLen PIC 9(2).
+       01 TrimIdx PIC 9(2).
+       01 FNLen PIC 9(2).
+       01 LNLen PIC 9(2).
+       01 AddrLen PIC 9(2).
+       01 PhoneLen PIC 9(2).
+       01 EmailLen PIC 9(2).
+       01 RowPtr PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MainPara.
+           OPEN INPUT CustomerFile
+           OPEN OUTPUT ExportFile
+           MOVE "IDNum,FirstName,LastName,CustAddress,Phone,Email"
+               TO ExportRecord
+           WRITE ExportRecord
+           MOVE 'N' TO BrowseAtEnd
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO BrowseAtEnd
+           END-START
+           PERFORM UNTIL BrowseAtEnd = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO BrowseAtEnd
+               END-READ
+               IF BrowseAtEnd = 'N' AND CustActive
+                   PERFORM WriteCSVRow
+                   ADD 1 TO RowCount
+               END-IF
+           END-PERFORM
+           CLOSE CustomerFile
+           CLOSE ExportFile
+           DISPLAY "Exportacion terminada. Clientes exportados: "
+               RowCount
+           STOP RUN.
+
+       WriteCSVRow.
+           PERFORM ComputeAllLengths
+           MOVE SPACES TO ExportRecord
+           MOVE 1 TO RowPtr
+           STRING IDNum DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+               INTO ExportRecord
+               WITH POINTER RowPtr
+           MOVE FirstName TO TrimSource
+           MOVE FNLen TO TrimLen
+           PERFORM StringQuotedField
+           STRING "," DELIMITED BY SIZE INTO ExportRecord
+               WITH POINTER RowPtr
+           MOVE LastName TO TrimSource
+           MOVE LNLen TO TrimLen
+           PERFORM StringQuotedField
+           STRING "," DELIMITED BY SIZE INTO ExportRecord
+               WITH POINTER RowPtr
+           MOVE CustAddress TO TrimSource
+           MOVE AddrLen TO TrimLen
+           PERFORM StringQuotedField
+           STRING "," DELIMITED BY SIZE INTO ExportRecord
+               WITH POINTER RowPtr
+           MOVE Phone TO TrimSource
+           MOVE PhoneLen TO TrimLen
+           PERFORM StringQuotedField
+           STRING "," DELIMITED BY SIZE INTO ExportRecord
+               WITH POINTER RowPtr
+           MOVE Email TO TrimSource
+           MOVE EmailLen TO TrimLen
+           PERFORM StringQuotedField
+           WRITE ExportRecord.
+
+       StringQuotedField.
+           IF TrimLen > ZERO
+               STRING QUOTE DELIMITED BY SIZE
+                       TrimSource(1:TrimLen) DELIMITED BY SIZE
+                       QUOTE DELIMITED BY SIZE
+                   INTO ExportRecord
+                   WITH POINTER RowPtr
+           ELSE
+               STRING QUOTE DELIMITED BY SIZE
+                       QUOTE DELIMITED BY SIZE
+                   INTO ExportRecord
+                   WITH POINTER RowPtr
+           END-IF.
+
+       ComputeAllLengths.
+           MOVE FirstName TO TrimSource
+           PERFORM TrimField
+           MOVE TrimLen TO FNLen
+           MOVE LastName TO TrimSource
+           PERFORM TrimField
+           MOVE TrimLen TO LNLen
+           MOVE CustAddress TO TrimSource
+           PERFORM TrimField
+           MOVE TrimLen TO AddrLen
+           MOVE Phone TO TrimSource
+           PERFORM TrimField
+           MOVE TrimLen TO PhoneLen
+           MOVE Email TO TrimSource
+           PERFORM TrimField
+           MOVE TrimLen TO EmailLen.
+
+       TrimField.
+           MOVE 30 TO TrimIdx
+           PERFORM UNTIL TrimIdx = ZERO
+                   OR TrimSource(TrimIdx:1) NOT = SPACE
+               SUBTRACT 1 FROM TrimIdx
+           END-PERFORM
+           MOVE TrimIdx TO TrimLen.
